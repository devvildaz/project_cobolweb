@@ -0,0 +1,27 @@
+      ******************************************************************
+      * SQLCA
+      * Standard Embedded SQL communications area, as generated into
+      * the OCESQL copybook path by the ocesql preprocessor install.
+      * Vendored here so BatchFile(.cob) has it on the compiler's
+      * COPY search path.
+      ******************************************************************
+       01  SQLCA.
+           02  SQLCAID           PIC X(8)         VALUE "SQLCA".
+           02  SQLCABC           PIC S9(9) COMP-5 VALUE 136.
+           02  SQLCODE           PIC S9(9) COMP-5 VALUE 0.
+           02  SQLERRM.
+               03  SQLERRML      PIC S9(4) COMP-5 VALUE 0.
+               03  SQLERRMC      PIC X(70)        VALUE SPACE.
+           02  SQLERRP           PIC X(8)         VALUE SPACE.
+           02  SQLERRD           PIC S9(9) COMP-5 OCCURS 6 VALUE 0.
+           02  SQLWARN.
+               03  SQLWARN0      PIC X            VALUE SPACE.
+               03  SQLWARN1      PIC X            VALUE SPACE.
+               03  SQLWARN2      PIC X            VALUE SPACE.
+               03  SQLWARN3      PIC X            VALUE SPACE.
+               03  SQLWARN4      PIC X            VALUE SPACE.
+               03  SQLWARN5      PIC X            VALUE SPACE.
+               03  SQLWARN6      PIC X            VALUE SPACE.
+               03  SQLWARN7      PIC X            VALUE SPACE.
+           02  SQLEXT            PIC X(8)         VALUE SPACE.
+           02  SQLSTATE          PIC X(5)         VALUE "00000".
