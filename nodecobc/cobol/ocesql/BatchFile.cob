@@ -2,23 +2,45 @@
        PROGRAM-ID. BatchFile.
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT BalancesFile ASSIGN TO FilePath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FB-FILE-STATUS.
+           SELECT ReportFile ASSIGN TO ReportPath
               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+           SELECT RejectFile ASSIGN TO RejectPath
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO CheckpointPath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CK-FILE-STATUS.
+           SELECT ManifestFile ASSIGN TO ManifestPath
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS MF-FILE-STATUS.
+       DATA DIVISION.
        FILE SECTION.
        FD  BalancesFile.
        01 FB_Record   PIC X(90).
            88 EOFBalances VALUE HIGH-VALUES.
-       WORKING-STORAGE SECTION. 
+       FD  ReportFile.
+       01 RF_Record   PIC X(110).
+       FD  RejectFile.
+       01 RJ_Record   PIC X(200).
+       FD  CheckpointFile.
+       01 CK_Record   PIC X(40).
+       FD  ManifestFile.
+       01 MF_Record   PIC X(60).
+           88 EOFManifest VALUE HIGH-VALUES.
+       WORKING-STORAGE SECTION.
        
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC. 
        01  PARAM.
            05  DBNAME         PIC X(32) VALUE SPACE.
-           05  FilePath       PIC X(48) VALUE SPACE.
+           05  FilePath       PIC X(60) VALUE SPACE.
        01  USERNAME       PIC X(30) VALUE SPACE.
        01  PASSWD         PIC X(10) VALUE SPACE.
        01  LENEX          PIC 9(10) VALUE ZEROS.
+       01  BALEX          PIC 9(10) VALUE ZEROS.
+       01  OLD-NAME       PIC X(48) VALUE SPACE.
        01  BalanceRecord.
            05 FILLER      PIC X.
            05 R_DNI       PIC X(8).
@@ -30,7 +52,12 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            05 R_AMOUNT    PIC X(14) VALUES ZEROS.
            05 FILLER      PIC X.
        01  AMOUNT         PIC S9(10)V9(2).
-OCESQL*EXEC SQL END DECLARE SECTION END-EXEC. 
+       01  BATCH-RUN-ID   PIC X(14) VALUE SPACE.
+       01  AUDIT-AMOUNT   PIC S9(10)V9(2) VALUE ZERO.
+       01  AUDIT-OUTCOME  PIC X(9) VALUE SPACE.
+       01  AUDIT-OLD-NAME PIC X(48) VALUE SPACE.
+       01  AUDIT-NEW-NAME PIC X(48) VALUE SPACE.
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
        
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
@@ -55,9 +82,87 @@ OCESQL 01  SQ0004.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(066) VALUE "SELECT COUNT( * ) FROM balance"
+OCESQL  &  "s WHERE dni = $1 AND created_at = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(043) VALUE "SELECT name FROM app_clients W"
+OCESQL  &  "HERE dni = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
+OCESQL     02  FILLER PIC X(047) VALUE "UPDATE app_clients SET name = "
+OCESQL  &  "$1 WHERE dni = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(129) VALUE "INSERT INTO batch_audit(dni, am"
+OCESQL  &  "ount, created_at, batch_run_id, outcome, old_name, new_name"
+OCESQL  &  ") VALUES ( $1, $2, $3, $4, $5, $6, $7 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       01  ReportPath         PIC X(60) VALUE SPACE.
+       01  RejectPath         PIC X(60) VALUE SPACE.
+       01  BATCH-TOTALS.
+           05 BT-RECORDS-READ        PIC 9(9) VALUE ZERO.
+           05 BT-CLIENTS-INSERTED    PIC 9(9) VALUE ZERO.
+           05 BT-CLIENTS-EXISTING    PIC 9(9) VALUE ZERO.
+           05 BT-CLIENTS-UPDATED     PIC 9(9) VALUE ZERO.
+           05 BT-BALANCES-POSTED     PIC 9(9) VALUE ZERO.
+           05 BT-RECORDS-REJECTED    PIC 9(9) VALUE ZERO.
+           05 BT-AMOUNT-TOTAL        PIC S9(10)V9(2) VALUE ZERO.
+       01  RPT-LINE               PIC X(110) VALUE SPACE.
+       01  RPT-COUNT-EDIT         PIC ZZZ,ZZZ,ZZ9.
+       01  RPT-AMOUNT-EDIT        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  REC-STATUS             PIC X VALUE "Y".
+           88 REC-OK              VALUE "Y".
+           88 REC-REJECTED        VALUE "N".
+       01  CLIENT-INSERTED-SWITCH PIC X VALUE "N".
+           88 CLIENT-WAS-INSERTED VALUE "Y".
+       01  CLIENT-UPDATED-SWITCH  PIC X VALUE "N".
+           88 CLIENT-WAS-UPDATED  VALUE "Y".
+       01  BALANCE-POSTED-SWITCH  PIC X VALUE "N".
+           88 BALANCE-WAS-POSTED  VALUE "Y".
+       01  BALANCE-DUP-SWITCH     PIC X VALUE "N".
+           88 BALANCE-DUPLICATE   VALUE "Y".
+       01  REJECT-LINE            PIC X(200) VALUE SPACE.
+       01  RJ-SQLCODE-EDIT        PIC -(9).
+
+       01  CheckpointPath         PIC X(60) VALUE SPACE.
+       01  FB-FILE-STATUS         PIC X(2) VALUE SPACE.
+       01  CK-FILE-STATUS         PIC X(2) VALUE SPACE.
+       01  CK-LINE                PIC X(40) VALUE SPACE.
+       01  COMMIT-INTERVAL        PIC 9(9) VALUE 500.
+       01  ENV-COMMIT-INTERVAL    PIC X(9) VALUE SPACE.
+       01  REC-SEQ-NO             PIC 9(9) VALUE ZERO.
+       01  SKIP-THRU-SEQ-NO       PIC 9(9) VALUE ZERO.
+       01  CK-DIVIDE-QUOTIENT     PIC 9(9) VALUE ZERO.
+       01  CK-DIVIDE-REMAINDER    PIC 9(9) VALUE ZERO.
+       01  LAST-COMMITTED-DNI     PIC X(8) VALUE SPACE.
+
+       01  VAL-REASON             PIC X(40) VALUE SPACE.
+       01  VAL-MONTH-NUM          PIC 9(2) VALUE ZERO.
+       01  VAL-DAY-NUM            PIC 9(2) VALUE ZERO.
+
+       01  ENV-DB-USERNAME        PIC X(30) VALUE SPACE.
+       01  ENV-DB-PASSWD          PIC X(10) VALUE SPACE.
+
+       01  ManifestPath           PIC X(60) VALUE SPACE.
+       01  MF-FILE-STATUS         PIC X(2) VALUE SPACE.
+       01  MF-LINE                PIC X(60) VALUE SPACE.
+       01  ENV-MANIFEST-PATH      PIC X(60) VALUE SPACE.
+       01  MANIFEST-SWITCH        PIC X VALUE "N".
+           88 HAS-MANIFEST        VALUE "Y".
        PROCEDURE DIVISION.
        MAIN-RTN.
            MOVE "/usr/src/app/files/template.data" TO FilePath.
+           MOVE "/usr/src/app/files/batch_report.txt" TO ReportPath.
+           MOVE "/usr/src/app/files/batch_reject.txt" TO RejectPath.
+           MOVE "/usr/src/app/files/batch_checkpoint.txt"
+               TO CheckpointPath.
            ACCEPT PARAM FROM COMMAND-LINE
 
            DISPLAY ""
@@ -65,10 +170,33 @@ OCESQL*
            DISPLAY DBNAME
            DISPLAY FilePath
            MOVE "postgres" TO USERNAME.
-           MOVE "postgres" TO PASSWD.
-           
+           ACCEPT ENV-DB-USERNAME FROM ENVIRONMENT "DB_USERNAME"
+           IF ENV-DB-USERNAME NOT = SPACE
+              MOVE ENV-DB-USERNAME TO USERNAME
+           END-IF
+           ACCEPT ENV-DB-PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+           IF ENV-DB-PASSWD NOT = SPACE
+              MOVE ENV-DB-PASSWD TO PASSWD
+           END-IF
+
+           ACCEPT ENV-COMMIT-INTERVAL
+               FROM ENVIRONMENT "BATCH_COMMIT_INTERVAL"
+           IF ENV-COMMIT-INTERVAL IS NUMERIC
+              AND ENV-COMMIT-INTERVAL NOT = SPACE
+              AND ENV-COMMIT-INTERVAL > ZERO
+                 MOVE ENV-COMMIT-INTERVAL TO COMMIT-INTERVAL
+           END-IF
+
+           PERFORM READ-CHECKPOINT-RTN
+
+           ACCEPT ENV-MANIFEST-PATH FROM ENVIRONMENT "BATCH_MANIFEST"
+           IF ENV-MANIFEST-PATH NOT = SPACE
+              MOVE ENV-MANIFEST-PATH TO ManifestPath
+              SET HAS-MANIFEST TO TRUE
+           END-IF
+
 OCESQL*    EXEC SQL
-OCESQL*       CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+OCESQL*       CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLConnect" USING
 OCESQL          BY REFERENCE SQLCA
@@ -80,27 +208,90 @@ OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 32
 OCESQL     END-CALL.
 
-           IF SQLCODE NOT = ZERO 
+           IF SQLCODE NOT = ZERO
               PERFORM ERROR-RTN STOP RUN
-           ELSE 
+           ELSE
               DISPLAY "CONNECTION SUCCESSFUL"
            END-IF.
-           
-           OPEN INPUT BalancesFile
 
-           READ BalancesFile INTO BalanceRecord 
+           MOVE FUNCTION CURRENT-DATE(1:14) TO BATCH-RUN-ID
+           DISPLAY "BATCH RUN ID: " BATCH-RUN-ID
+
+           OPEN OUTPUT RejectFile
+
+           IF HAS-MANIFEST
+              PERFORM PROCESS-MANIFEST-RTN
+           ELSE
+              PERFORM PROCESS-BALANCES-FILE-RTN
+           END-IF
+
+           PERFORM CHECKPOINT-COMMIT-RTN
+           PERFORM CLEAR-CHECKPOINT-RTN
+           PERFORM SQLDISCONNECT
+           CLOSE RejectFile
+           PERFORM WRITE-REPORT-RTN
+           STOP RUN.
+       PROCESS-MANIFEST-RTN.
+           OPEN INPUT ManifestFile
+           IF MF-FILE-STATUS NOT = "00"
+              DISPLAY "MANIFEST FILE NOT FOUND: " ManifestPath
+           ELSE
+              READ ManifestFile INTO MF-LINE
+                 AT END SET EOFManifest TO TRUE
+              END-READ
+              PERFORM UNTIL EOFManifest
+                 MOVE SPACE TO FilePath
+                 MOVE MF-LINE TO FilePath
+                 PERFORM PROCESS-BALANCES-FILE-RTN
+                 READ ManifestFile INTO MF-LINE
+                    AT END SET EOFManifest TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE ManifestFile
+           END-IF.
+       PROCESS-BALANCES-FILE-RTN.
+           DISPLAY "PROCESSING FILE: " FilePath
+           OPEN INPUT BalancesFile
+           IF FB-FILE-STATUS NOT = "00"
+              DISPLAY "BALANCES FILE NOT FOUND: " FilePath
+           ELSE
+           READ BalancesFile INTO BalanceRecord
               AT END SET EOFBalances TO TRUE
            END-READ
 
-           PERFORM UNTIL EOFBalances 
-              DISPLAY "INSERT: " WITH NO ADVANCING  
-              DISPLAY BalanceRecord 
-              
-OCESQL*       EXEC SQL
-OCESQL*          SELECT COUNT(*) INTO :LENEX
-OCESQL*          FROM app_clients
-OCESQL*          WHERE dni=:R_DNI
-OCESQL*       END-EXEC
+           PERFORM UNTIL EOFBalances
+              ADD 1 TO REC-SEQ-NO
+              IF REC-SEQ-NO > SKIP-THRU-SEQ-NO
+                 ADD 1 TO BT-RECORDS-READ
+                 DISPLAY "INSERT: " WITH NO ADVANCING
+                 DISPLAY BalanceRecord
+                 SET REC-OK TO TRUE
+                 MOVE "N" TO BALANCE-DUP-SWITCH
+                 MOVE "N" TO CLIENT-INSERTED-SWITCH
+                 MOVE "N" TO CLIENT-UPDATED-SWITCH
+                 MOVE "N" TO BALANCE-POSTED-SWITCH
+                 MOVE SPACE TO AUDIT-OLD-NAME
+                 MOVE SPACE TO AUDIT-NEW-NAME
+                 PERFORM VALIDATE-RECORD-RTN
+
+                 IF REC-OK
+OCESQL*             EXEC SQL
+OCESQL*                SAVEPOINT rec_save
+OCESQL*             END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "SAVEPOINT rec_save" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+OCESQL*             EXEC SQL
+OCESQL*                SELECT COUNT(*) INTO :LENEX
+OCESQL*                FROM app_clients
+OCESQL*                WHERE dni=:R_DNI
+OCESQL*             END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -123,14 +314,18 @@ OCESQL          BY VALUE 1
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-              
-              
-              
-              IF LENEX = ZERO THEN
-OCESQL*          EXEC SQL 
-OCESQL*             INSERT INTO app_clients(dni, "name", created_at)
-OCESQL*             VALUES (:R_DNI, :R_NAME, :R_DATE)
-OCESQL*          END-EXEC
+
+                    IF SQLCODE NOT = ZERO
+                       PERFORM REJECT-RECORD-RTN
+                    END-IF
+                 END-IF
+
+                 IF REC-OK
+                    IF LENEX = ZERO THEN
+OCESQL*             EXEC SQL
+OCESQL*                INSERT INTO app_clients(dni, "name", created_at)
+OCESQL*                VALUES (:R_DNI, :R_NAME, :R_DATE)
+OCESQL*             END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
@@ -158,12 +353,135 @@ OCESQL          BY VALUE 3
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-              END-IF
-              MOVE R_AMOUNT  TO AMOUNT
-OCESQL*       EXEC SQL
-OCESQL*          INSERT INTO balances(dni, amount, created_at)
-OCESQL*          VALUES (:R_DNI, :AMOUNT, :R_DATE)
-OCESQL*       END-EXEC
+                       IF SQLCODE NOT = ZERO
+                          PERFORM REJECT-RECORD-RTN
+                       ELSE
+                          MOVE "Y" TO CLIENT-INSERTED-SWITCH
+                       END-IF
+                    ELSE
+OCESQL*                EXEC SQL
+OCESQL*                   SELECT "name" INTO :OLD-NAME
+OCESQL*                   FROM app_clients
+OCESQL*                   WHERE dni=:R_DNI
+OCESQL*                END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 48
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE OLD-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DNI
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                       IF SQLCODE NOT = ZERO
+                          PERFORM REJECT-RECORD-RTN
+                       END-IF
+
+                       IF REC-OK
+                          IF OLD-NAME NOT = R_NAME
+                             DISPLAY "UPDATE NAME: " R_DNI
+                                " OLD=" OLD-NAME " NEW=" R_NAME
+                             MOVE OLD-NAME TO AUDIT-OLD-NAME
+                             MOVE R_NAME TO AUDIT-NEW-NAME
+OCESQL*                      EXEC SQL
+OCESQL*                         UPDATE app_clients SET "name" = :R_NAME
+OCESQL*                         WHERE dni=:R_DNI
+OCESQL*                      END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 48
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DNI
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0007
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                             IF SQLCODE NOT = ZERO
+                                PERFORM REJECT-RECORD-RTN
+                             ELSE
+                                MOVE "Y" TO CLIENT-UPDATED-SWITCH
+                             END-IF
+                          ELSE
+                             ADD 1 TO BT-CLIENTS-EXISTING
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+
+                 IF REC-OK
+                    MOVE R_AMOUNT  TO AMOUNT
+OCESQL*             EXEC SQL
+OCESQL*                SELECT COUNT(*) INTO :BALEX
+OCESQL*                FROM balances
+OCESQL*                WHERE dni=:R_DNI AND created_at=:R_DATE
+OCESQL*             END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BALEX
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DNI
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+                    IF SQLCODE NOT = ZERO
+                       PERFORM REJECT-RECORD-RTN
+                    END-IF
+
+                    IF REC-OK
+                       IF BALEX = ZERO THEN
+OCESQL*                   EXEC SQL
+OCESQL*                      INSERT INTO balances(dni, amount,
+OCESQL*                         created_at)
+OCESQL*                      VALUES (:R_DNI, :AMOUNT, :R_DATE)
+OCESQL*                   END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
@@ -191,24 +509,349 @@ OCESQL          BY VALUE 3
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-              
-              IF SQLCODE NOT = ZERO THEN
-                  PERFORM ERROR-RTN
-                  PERFORM SQLROLLBACK
-                  PERFORM SQLDISCONNECT
-                  CLOSE BalancesFile
-                  STOP RUN          
-              END-IF
 
+                          IF SQLCODE NOT = ZERO THEN
+                             PERFORM REJECT-RECORD-RTN
+                          ELSE
+                             MOVE "Y" TO BALANCE-POSTED-SWITCH
+                          END-IF
+                       ELSE
+                          DISPLAY "SKIP (balance already posted): "
+                             WITH NO ADVANCING
+                          DISPLAY BalanceRecord
+                          MOVE "Y" TO BALANCE-DUP-SWITCH
+                       END-IF
+                    END-IF
+                 END-IF
+
+                 IF REC-OK
+                    IF BALANCE-DUPLICATE
+                       MOVE "DUPLICATE" TO AUDIT-OUTCOME
+                    ELSE
+                       MOVE "ACCEPTED" TO AUDIT-OUTCOME
+                    END-IF
+                    PERFORM WRITE-AUDIT-RTN
+                    IF REC-OK
+                       IF CLIENT-WAS-INSERTED
+                          ADD 1 TO BT-CLIENTS-INSERTED
+                       END-IF
+                       IF CLIENT-WAS-UPDATED
+                          ADD 1 TO BT-CLIENTS-UPDATED
+                       END-IF
+                       IF BALANCE-WAS-POSTED
+                          ADD 1 TO BT-BALANCES-POSTED
+                          ADD AMOUNT TO BT-AMOUNT-TOTAL
+                       END-IF
+                    END-IF
+                 END-IF
 
-              READ BalancesFile INTO BalanceRecord 
+                 MOVE R_DNI TO LAST-COMMITTED-DNI
+                 DIVIDE REC-SEQ-NO BY COMMIT-INTERVAL
+                    GIVING CK-DIVIDE-QUOTIENT
+                    REMAINDER CK-DIVIDE-REMAINDER
+                 IF CK-DIVIDE-REMAINDER = ZERO
+                    PERFORM CHECKPOINT-COMMIT-RTN
+                 END-IF
+              ELSE
+                 DISPLAY "SKIP (already committed): " WITH NO ADVANCING
+                 DISPLAY BalanceRecord
+              END-IF
+
+              READ BalancesFile INTO BalanceRecord
                  AT END SET EOFBalances TO TRUE
               END-READ
            END-PERFORM
+           CLOSE BalancesFile
+           END-IF.
+       READ-CHECKPOINT-RTN.
+           MOVE ZERO TO SKIP-THRU-SEQ-NO
+           OPEN INPUT CheckpointFile
+           IF CK-FILE-STATUS = "00"
+              READ CheckpointFile INTO CK-LINE
+                 AT END CONTINUE
+              END-READ
+              IF CK-FILE-STATUS = "00"
+                 MOVE CK-LINE(1:9) TO SKIP-THRU-SEQ-NO
+                 DISPLAY "RESUMING AFTER RECORD " SKIP-THRU-SEQ-NO
+              END-IF
+              CLOSE CheckpointFile
+           END-IF.
+       CHECKPOINT-COMMIT-RTN.
            PERFORM SQLCOMMIT
-           PERFORM SQLDISCONNECT
-           CLOSE BalancesFile      
-           STOP RUN.
+           MOVE SPACE TO CK-LINE
+           STRING REC-SEQ-NO     DELIMITED BY SIZE
+              " "                DELIMITED BY SIZE
+              LAST-COMMITTED-DNI DELIMITED BY SIZE
+              INTO CK-LINE
+           END-STRING
+           OPEN OUTPUT CheckpointFile
+           WRITE CK_Record FROM CK-LINE
+           CLOSE CheckpointFile
+           DISPLAY "CHECKPOINT AT RECORD " REC-SEQ-NO.
+       CLEAR-CHECKPOINT-RTN.
+           OPEN OUTPUT CheckpointFile
+           CLOSE CheckpointFile
+           DISPLAY "RUN COMPLETE -- CHECKPOINT MARKER CLEARED".
+       REJECT-RECORD-RTN.
+           PERFORM ERROR-RTN
+           MOVE SQLCODE TO RJ-SQLCODE-EDIT
+           MOVE SPACE TO REJECT-LINE
+           STRING BalanceRecord     DELIMITED BY SIZE
+              " SQLCODE="           DELIMITED BY SIZE
+              RJ-SQLCODE-EDIT       DELIMITED BY SIZE
+              " SQLSTATE="          DELIMITED BY SIZE
+              SQLSTATE              DELIMITED BY SIZE
+              " "                  DELIMITED BY SIZE
+              SQLERRMC              DELIMITED BY SIZE
+              INTO REJECT-LINE
+           END-STRING
+           WRITE RJ_Record FROM REJECT-LINE
+OCESQL*    EXEC SQL
+OCESQL*       ROLLBACK TO SAVEPOINT rec_save
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK TO SAVEPOINT rec_save" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           MOVE "REJECTED" TO AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-RTN
+           SET REC-REJECTED TO TRUE
+           ADD 1 TO BT-RECORDS-REJECTED.
+       VALIDATE-RECORD-RTN.
+           MOVE SPACE TO VAL-REASON
+           IF R_DNI IS NOT NUMERIC
+              MOVE "INVALID DNI" TO VAL-REASON
+           ELSE
+              IF R_AMOUNT IS NOT NUMERIC
+                 MOVE "INVALID AMOUNT" TO VAL-REASON
+              ELSE
+                 PERFORM VALIDATE-DATE-RTN
+              END-IF
+           END-IF
+           IF VAL-REASON NOT = SPACE
+              PERFORM VALIDATION-REJECT-RTN
+           END-IF.
+       VALIDATE-DATE-RTN.
+           IF R_DATE(5:1) NOT = "-" OR R_DATE(8:1) NOT = "-"
+              MOVE "INVALID DATE" TO VAL-REASON
+           ELSE
+              IF R_DATE(1:4) IS NOT NUMERIC
+                 OR R_DATE(6:2) IS NOT NUMERIC
+                 OR R_DATE(9:2) IS NOT NUMERIC
+                 MOVE "INVALID DATE" TO VAL-REASON
+              ELSE
+                 MOVE R_DATE(6:2) TO VAL-MONTH-NUM
+                 MOVE R_DATE(9:2) TO VAL-DAY-NUM
+                 IF VAL-MONTH-NUM < 1 OR VAL-MONTH-NUM > 12
+                    MOVE "INVALID DATE" TO VAL-REASON
+                 ELSE
+                    IF VAL-DAY-NUM < 1 OR VAL-DAY-NUM > 31
+                       MOVE "INVALID DATE" TO VAL-REASON
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       VALIDATION-REJECT-RTN.
+           MOVE SPACE TO REJECT-LINE
+           STRING BalanceRecord     DELIMITED BY SIZE
+              " VALIDATION="        DELIMITED BY SIZE
+              VAL-REASON            DELIMITED BY SPACE
+              INTO REJECT-LINE
+           END-STRING
+           WRITE RJ_Record FROM REJECT-LINE
+OCESQL*    EXEC SQL
+OCESQL*       SAVEPOINT rec_save
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "SAVEPOINT rec_save" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           MOVE "REJECTED" TO AUDIT-OUTCOME
+           PERFORM WRITE-AUDIT-RTN
+           SET REC-REJECTED TO TRUE
+           ADD 1 TO BT-RECORDS-REJECTED.
+       WRITE-AUDIT-RTN.
+           IF R_AMOUNT IS NUMERIC
+              MOVE R_AMOUNT TO AUDIT-AMOUNT
+           ELSE
+              MOVE ZERO TO AUDIT-AMOUNT
+           END-IF
+OCESQL*    EXEC SQL
+OCESQL*       INSERT INTO batch_audit(dni, amount, created_at,
+OCESQL*          batch_run_id, outcome, old_name, new_name)
+OCESQL*       VALUES (:R_DNI, :AUDIT-AMOUNT, :R_DATE, :BATCH-RUN-ID,
+OCESQL*          :AUDIT-OUTCOME, :AUDIT-OLD-NAME, :AUDIT-NEW-NAME)
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DNI
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 12
+OCESQL          BY VALUE -2
+OCESQL          BY REFERENCE AUDIT-AMOUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE R_DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 14
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE BATCH-RUN-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-OUTCOME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 48
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-OLD-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 48
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-NEW-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0008
+OCESQL          BY VALUE 7
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+           IF SQLCODE NOT = ZERO
+              MOVE SQLCODE TO RJ-SQLCODE-EDIT
+              DISPLAY "AUDIT INSERT FAILED: " SQLCODE
+OCESQL*       EXEC SQL
+OCESQL*          ROLLBACK TO SAVEPOINT rec_save
+OCESQL*       END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK TO SAVEPOINT rec_save" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+              IF REC-OK
+                 PERFORM AUDIT-FAILURE-REJECT-RTN
+              END-IF
+           END-IF.
+       AUDIT-FAILURE-REJECT-RTN.
+           MOVE SPACE TO REJECT-LINE
+           STRING BalanceRecord           DELIMITED BY SIZE
+              " AUDIT INSERT FAILED SQLCODE=" DELIMITED BY SIZE
+              RJ-SQLCODE-EDIT              DELIMITED BY SIZE
+              INTO REJECT-LINE
+           END-STRING
+           WRITE RJ_Record FROM REJECT-LINE
+           SET REC-REJECTED TO TRUE
+           ADD 1 TO BT-RECORDS-REJECTED.
+       WRITE-REPORT-RTN.
+           OPEN OUTPUT ReportFile
+
+           MOVE SPACE TO RPT-LINE
+           IF HAS-MANIFEST
+              STRING "BatchFile control totals for manifest "
+                 DELIMITED BY SIZE
+                 ManifestPath DELIMITED BY SPACE
+                 INTO RPT-LINE
+              END-STRING
+           ELSE
+              STRING "BatchFile control totals for " DELIMITED BY SIZE
+                 FilePath DELIMITED BY SPACE
+                 INTO RPT-LINE
+              END-STRING
+           END-IF
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE SPACE TO RPT-LINE
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-RECORDS-READ TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Records read............: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-CLIENTS-INSERTED TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Clients inserted........: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-CLIENTS-EXISTING TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Clients already on file.: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-CLIENTS-UPDATED TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Clients updated.........: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-BALANCES-POSTED TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Balances posted.........: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-AMOUNT-TOTAL TO RPT-AMOUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Sum of amount posted....: " DELIMITED BY SIZE
+              RPT-AMOUNT-EDIT DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           MOVE BT-RECORDS-REJECTED TO RPT-COUNT-EDIT
+           MOVE SPACE TO RPT-LINE
+           STRING "Records rejected........: " DELIMITED BY SIZE
+              RPT-COUNT-EDIT DELIMITED BY SIZE
+              " (see " DELIMITED BY SIZE
+              RejectPath DELIMITED BY SPACE
+              ")" DELIMITED BY SIZE
+              INTO RPT-LINE
+           END-STRING
+           WRITE RF_Record FROM RPT-LINE
+
+           CLOSE ReportFile
+
+           DISPLAY "CONTROL TOTALS WRITTEN TO " ReportPath.
        SQLCOMMIT.
            DISPLAY "COMMIT..."
 OCESQL*    EXEC SQL 
@@ -257,17 +900,6 @@ OCESQL     END-CALL.
                  DISPLAY "PostgreSQL error"
                  DISPLAY "ERRCODE: "  SQLSTATE
                  DISPLAY SQLERRMC
-OCESQL*          EXEC SQL
-OCESQL*              ROLLBACK
-OCESQL*          END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "ROLLBACK" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
               WHEN  OTHER
                  DISPLAY "Undefined error"
                  DISPLAY "ERRCODE: "  SQLSTATE
