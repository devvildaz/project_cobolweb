@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExtractFile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BalancesFile ASSIGN TO FilePath
+              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BalancesFile.
+       01 FB_Record   PIC X(90).
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  PARAM.
+           05  DBNAME         PIC X(32) VALUE SPACE.
+           05  FilePath       PIC X(60) VALUE SPACE.
+       01  USERNAME       PIC X(30) VALUE SPACE.
+       01  PASSWD         PIC X(10) VALUE SPACE.
+       01  EX-DNI         PIC X(8).
+       01  EX-NAME        PIC X(48).
+       01  EX-DATE        PIC X(10).
+       01  EX-AMOUNT      PIC S9(10)V9(2).
+       01  BalanceRecord.
+           05 FILLER      PIC X.
+           05 R_DNI       PIC X(8).
+           05 FILLER      PIC X.
+           05 R_NAME      PIC X(48).
+           05 FILLER      PIC X.
+           05 R_DATE      PIC X(10).
+           05 FILLER      PIC X.
+           05 R_AMOUNT    PIC X(14) VALUE ZEROS.
+           05 R-AMOUNT-NUM REDEFINES R_AMOUNT PIC 9(12)V9(2).
+           05 FILLER      PIC X.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  ENV-DB-USERNAME        PIC X(30) VALUE SPACE.
+       01  ENV-DB-PASSWD          PIC X(10) VALUE SPACE.
+
+       01  EX-RECORD-COUNT        PIC 9(9) VALUE ZERO.
+       01  EX-COUNT-EDIT          PIC ZZZ,ZZZ,ZZ9.
+
+       01  EXTRACT-SWITCH         PIC X VALUE "N".
+           88 EOF-EXTRACT         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           MOVE "/usr/src/app/files/extract_output.data"
+               TO FilePath.
+           ACCEPT PARAM FROM COMMAND-LINE
+
+           DISPLAY ""
+           DISPLAY PARAM
+           DISPLAY DBNAME
+           DISPLAY FilePath
+           MOVE "postgres" TO USERNAME.
+           ACCEPT ENV-DB-USERNAME FROM ENVIRONMENT "DB_USERNAME"
+           IF ENV-DB-USERNAME NOT = SPACE
+              MOVE ENV-DB-USERNAME TO USERNAME
+           END-IF
+           ACCEPT ENV-DB-PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+           IF ENV-DB-PASSWD NOT = SPACE
+              MOVE ENV-DB-PASSWD TO PASSWD
+           END-IF
+
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+              PERFORM ERROR-RTN STOP RUN
+           ELSE
+              DISPLAY "CONNECTION SUCCESSFUL"
+           END-IF.
+
+           OPEN OUTPUT BalancesFile
+
+           EXEC SQL
+              DECLARE extract_cursor CURSOR FOR
+                 SELECT c.dni, c."name", b.amount, b.created_at
+                 FROM app_clients c
+                 JOIN balances b ON b.dni = c.dni
+                 ORDER BY c.dni, b.created_at
+           END-EXEC.
+
+           EXEC SQL
+              OPEN extract_cursor
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+              PERFORM ERROR-RTN
+           ELSE
+              PERFORM UNTIL EOF-EXTRACT
+                 EXEC SQL
+                    FETCH extract_cursor
+                    INTO :EX-DNI, :EX-NAME, :EX-AMOUNT, :EX-DATE
+                 END-EXEC
+                 IF SQLCODE = 100
+                    SET EOF-EXTRACT TO TRUE
+                 ELSE
+                    IF SQLCODE NOT = ZERO
+                       PERFORM ERROR-RTN
+                       SET EOF-EXTRACT TO TRUE
+                    ELSE
+                       MOVE SPACE TO BalanceRecord
+                       MOVE EX-DNI TO R_DNI
+                       MOVE EX-NAME TO R_NAME
+                       MOVE EX-DATE TO R_DATE
+                       MOVE EX-AMOUNT TO R-AMOUNT-NUM
+                       WRITE FB_Record FROM BalanceRecord
+                       ADD 1 TO EX-RECORD-COUNT
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           EXEC SQL
+              CLOSE extract_cursor
+           END-EXEC.
+
+           CLOSE BalancesFile
+           PERFORM SQLDISCONNECT
+
+           MOVE EX-RECORD-COUNT TO EX-COUNT-EDIT
+           DISPLAY "RECORDS EXTRACTED: " EX-COUNT-EDIT
+           DISPLAY "EXTRACT WRITTEN TO " FilePath.
+       SQLDISCONNECT.
+           DISPLAY "DISCONNECTING.."
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+       ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
